@@ -0,0 +1,158 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DL100M.
+000300 AUTHOR.         R SHARMA.
+000400 INSTALLATION.   DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN.   08/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    DL100M - ON-LINE AMOUNT CORRECTION, MAKER/CHECKER ENTRY
+000900*
+001000*    LETS ONE OPERATOR (THE MAKER) ENTER A CORRECTION TO AN
+001100*    AMOUNT AND A SECOND OPERATOR (THE CHECKER) APPROVE IT
+001200*    BEFORE IT IS WRITTEN TO THE ADJUSTMENT FILE DL100 PICKS
+001300*    UP ON ITS NEXT RUN.  NO CORRECTION TAKES EFFECT ON ITS
+001400*    OWN SAY-SO - A SECOND, DIFFERENT ID MUST APPROVE IT.
+001500*-----------------------------------------------------------------
+001600*    MODIFICATION HISTORY
+001700*    DATE       INIT  DESCRIPTION
+001800*    08/08/26   RFS   ORIGINAL PROGRAM.
+001900*    08/08/26   RFS   OPEN ADJUSTMENT-FILE IN EXTEND MODE SO A
+002000*                     RUN NO LONGER ERASES A PRIOR APPROVED
+002100*                     CORRECTION DL100 HAS NOT YET PICKED UP.
+002200*    08/08/26   RFS   APPROVAL NOW ALSO REQUIRES A NON-BLANK
+002300*                     CHECKER ID, NOT JUST ONE THAT DIFFERS
+002400*                     FROM THE MAKER ID.
+002500*    08/08/26   RFS   EVERY NEW CORRECTION IS WRITTEN WITH
+002600*                     AJ-APPLIED-SWITCH SET TO 'N' SO DL100 KNOWS
+002700*                     IT HAS NOT BEEN POSTED YET.
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.    IBM-370.
+003200 OBJECT-COMPUTER.    IBM-370.
+003300 SPECIAL-NAMES.
+003400     CRT STATUS IS WS-CRT-STATUS.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT ADJUSTMENT-FILE ASSIGN TO ADJOUT
+003800         ORGANIZATION IS SEQUENTIAL.
+003900*
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  ADJUSTMENT-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY DLADJREC.
+004600*
+004700 WORKING-STORAGE SECTION.
+004800*
+004900 01  WS-CRT-STATUS               PIC 9(04) VALUE 0.
+005000*
+005100 01  WS-SCREEN-FIELDS.
+005200     05  SCR-TRANS-KEY           PIC X(10).
+005300     05  SCR-CURRENCY-CODE       PIC X(03) VALUE 'USD'.
+005400     05  SCR-ADJ-AMOUNT          PIC S9(5)V99.
+005500     05  SCR-MAKER-ID            PIC X(08).
+005600     05  SCR-CHECKER-ID          PIC X(08).
+005700     05  SCR-APPROVE-IND         PIC X(01).
+005800         88  SCR-APPROVED        VALUE 'Y'.
+005900*
+006000 SCREEN SECTION.
+006100*
+006200 01  MAKER-SCREEN.
+006300     05  BLANK SCREEN.
+006400     05  LINE 1  COL 1   VALUE 'DL100M - AMOUNT CORRECTION ENTRY'.
+006500     05  LINE 3  COL 1   VALUE 'TRANSACTION KEY . .'.
+006600     05  LINE 3  COL 22  PIC X(10) USING SCR-TRANS-KEY.
+006700     05  LINE 4  COL 1   VALUE 'CURRENCY CODE  . .'.
+006800     05  LINE 4  COL 22  PIC X(03) USING SCR-CURRENCY-CODE.
+006900     05  LINE 5  COL 1   VALUE 'ADJUSTMENT AMOUNT  .'.
+007000     05  LINE 5  COL 22  PIC S9(5)V99 USING SCR-ADJ-AMOUNT.
+007100     05  LINE 6  COL 1   VALUE 'MAKER ID . . . . .'.
+007200     05  LINE 6  COL 22  PIC X(08) USING SCR-MAKER-ID.
+007300*
+007400 01  CHECKER-SCREEN.
+007500     05  BLANK SCREEN.
+007600     05  LINE 1  COL 1   VALUE 'DL100M - CORRECTION APPROVAL'.
+007700     05  LINE 3  COL 1   VALUE 'TRANSACTION KEY . .'.
+007800     05  LINE 3  COL 22  PIC X(10) FROM SCR-TRANS-KEY.
+007900     05  LINE 4  COL 1   VALUE 'CURRENCY CODE  . .'.
+008000     05  LINE 4  COL 22  PIC X(03) FROM SCR-CURRENCY-CODE.
+008100     05  LINE 5  COL 1   VALUE 'ADJUSTMENT AMOUNT  .'.
+008200     05  LINE 5  COL 22  PIC S9(5)V99 FROM SCR-ADJ-AMOUNT.
+008300     05  LINE 6  COL 1   VALUE 'MAKER ID . . . . .'.
+008400     05  LINE 6  COL 22  PIC X(08) FROM SCR-MAKER-ID.
+008500     05  LINE 8  COL 1   VALUE 'CHECKER ID . . . .'.
+008600     05  LINE 8  COL 22  PIC X(08) USING SCR-CHECKER-ID.
+008700     05  LINE 9  COL 1   VALUE 'APPROVE (Y/N)  . .'.
+008800     05  LINE 9  COL 22  PIC X(01) USING SCR-APPROVE-IND.
+008900*
+009000 PROCEDURE DIVISION.
+009100*
+009200******************************************************************
+009300*    0000-MAINLINE
+009400******************************************************************
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+009700     PERFORM 2000-CAPTURE-MAKER THRU 2000-CAPTURE-MAKER-EXIT.
+009800     PERFORM 3000-CAPTURE-CHECKER THRU 3000-CAPTURE-CHECKER-X.
+009900     IF SCR-APPROVED AND SCR-CHECKER-ID NOT = SCR-MAKER-ID
+010000         AND SCR-CHECKER-ID NOT = SPACES
+010100         PERFORM 4000-WRITE-ADJUSTMENT THRU 4000-WRITE-ADJUST-X
+010200     END-IF.
+010300     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+010400     STOP RUN.
+010500*
+010600******************************************************************
+010700*    1000-INITIALIZE - OPEN THE ADJUSTMENT FILE
+010800******************************************************************
+010900 1000-INITIALIZE.
+011000     OPEN EXTEND ADJUSTMENT-FILE.
+011100 1000-INITIALIZE-EXIT.
+011200     EXIT.
+011300*
+011400******************************************************************
+011500*    2000-CAPTURE-MAKER - LET THE MAKER ENTER THE CORRECTION
+011600******************************************************************
+011700 2000-CAPTURE-MAKER.
+011800     DISPLAY MAKER-SCREEN.
+011900     ACCEPT MAKER-SCREEN.
+012000 2000-CAPTURE-MAKER-EXIT.
+012100     EXIT.
+012200*
+012300******************************************************************
+012400*    3000-CAPTURE-CHECKER - SHOW THE ENTRY TO A SECOND OPERATOR
+012500*    FOR APPROVAL.  THE CHECKER ID MUST DIFFER FROM THE MAKER ID.
+012600******************************************************************
+012700 3000-CAPTURE-CHECKER.
+012800     MOVE 'N' TO SCR-APPROVE-IND.
+012900     DISPLAY CHECKER-SCREEN.
+013000     ACCEPT CHECKER-SCREEN.
+013100 3000-CAPTURE-CHECKER-X.
+013200     EXIT.
+013300*
+013400******************************************************************
+013500*    4000-WRITE-ADJUSTMENT - RECORD THE APPROVED CORRECTION, WITH
+013600*    BOTH THE MAKER ID AND THE CHECKER ID, FOR DL100 TO APPLY
+013700******************************************************************
+013800 4000-WRITE-ADJUSTMENT.
+013900     MOVE SCR-TRANS-KEY     TO AJ-TRANS-KEY.
+014000     MOVE SCR-CURRENCY-CODE TO AJ-CURRENCY-CODE.
+014100     MOVE SCR-ADJ-AMOUNT    TO AJ-ADJ-AMOUNT.
+014200     MOVE SCR-MAKER-ID      TO AJ-MAKER-ID.
+014300     MOVE SCR-CHECKER-ID    TO AJ-CHECKER-ID.
+014400     MOVE 'Y'               TO AJ-APPROVED-SWITCH.
+014500     MOVE 'N'               TO AJ-APPLIED-SWITCH.
+014600     ACCEPT AJ-ADJ-DATE FROM DATE.
+014700     ACCEPT AJ-ADJ-TIME FROM TIME.
+014800     WRITE AJ-RECORD.
+014900 4000-WRITE-ADJUST-X.
+015000     EXIT.
+015100*
+015200******************************************************************
+015300*    9000-TERMINATE - CLOSE THE ADJUSTMENT FILE AND END THE RUN
+015400******************************************************************
+015500 9000-TERMINATE.
+015600     CLOSE ADJUSTMENT-FILE.
+015700 9000-TERMINATE-EXIT.
+015800     EXIT.
