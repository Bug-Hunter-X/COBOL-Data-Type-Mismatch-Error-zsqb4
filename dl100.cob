@@ -0,0 +1,764 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     DL100.
+000300 AUTHOR.         R SHARMA.
+000400 INSTALLATION.   DAILY LEDGER PROCESSING.
+000500 DATE-WRITTEN.   08/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    DL100 - DAILY TRANSACTION AMOUNT ACCUMULATION
+000900*
+001000*    READS THE DAY'S TRANSACTION FILE AND ACCUMULATES THE
+001100*    TRANSACTION AMOUNTS INTO A RUNNING BATCH TOTAL.
+001200*-----------------------------------------------------------------
+001300*    MODIFICATION HISTORY
+001400*    DATE       INIT  DESCRIPTION
+001500*    08/08/26   RFS   ORIGINAL PROGRAM.  REPLACED THE HARDCODED
+001600*                     WS-AMOUNT VALUE 0 WITH A PROPER TRANSACTION
+001700*                     FILE AND RUNNING-TOTAL ACCUMULATION.
+001800*    08/08/26   RFS   WS-AMOUNT IS NOW SIGNED SO CREDITS AND
+001900*                     REVERSALS NET AGAINST THE BATCH TOTAL.
+002000*    08/08/26   RFS   ADDED THE DAILY SUMMARY REPORT.
+002100*    08/08/26   RFS   ADDED AN AUDIT TRAIL FOR EVERY CHANGE TO
+002200*                     WS-AMOUNT.
+002300*    08/08/26   RFS   ADDED CHECKPOINT/RESTART SUPPORT SO A
+002400*                     RERUN RESUMES PAST THE LAST CHECKPOINT.
+002500*    08/08/26   RFS   ADDED MULTI-CURRENCY HANDLING.  WS-AMOUNT
+002600*                     REMAINS THE HOME-CURRENCY (USD) TOTAL;
+002700*                     OTHER CURRENCIES ACCUMULATE SEPARATELY IN
+002800*                     WS-CURRENCY-TABLE SO THEY ARE NEVER SUMMED
+002900*                     TOGETHER WITH USD OR WITH EACH OTHER.
+003000*    08/08/26   RFS   ADDED RECONCILIATION AGAINST THE UPSTREAM
+003100*                     SYSTEM'S CONTROL TOTAL, WITH A TOLERANCE
+003200*                     BEFORE A BREAK IS REPORTED.
+003300*    08/08/26   RFS   PICKS UP DUAL-CONTROL ADJUSTMENTS APPROVED
+003400*                     ON THE DL100M ON-LINE SCREEN AND POSTS
+003500*                     THEM THROUGH THE SAME VALIDATE/AUDIT LOGIC
+003600*                     AS A NORMAL TRANSACTION.
+003700*    08/08/26   RFS   ADDED A RUN-TIME PARAMETER FILE FOR THE
+003800*                     REVIEW THRESHOLD AND THE TEST/PROD MODE
+003900*                     FLAG, SO THESE NO LONGER HAVE TO BE CODED
+004000*                     INTO THE PROGRAM ITSELF.
+004100*    08/08/26   RFS   CURRENCY LOOKUP/ADD IS NOW SKIPPED FOR
+004200*                     HOME-CURRENCY POSTINGS.  THE CURRENCY
+004300*                     TABLE IS BOUNDS-CHECKED, WITH OVERFLOW
+004400*                     REJECTED TO THE EXCEPTION FILE.  APPROVED
+004500*                     ADJUSTMENTS ARE NOW CHECKED AGAINST THE
+004600*                     REVIEW THRESHOLD TOO, AND THE REPORT'S
+004700*                     COUNT/TOTAL FIELDS WERE WIDENED TO 7
+004800*                     INTEGER DIGITS TO MATCH WORKING-STORAGE.
+004900*    08/08/26   RFS   WS-CURR-TABLE-SWITCH IS NOW RESET AT THE
+005000*                     TOP OF 2000-PROCESS-TRANS AND 2550-APPLY-
+005100*                     ADJUST, NOT JUST INSIDE 2050-FIND-CURRENCY,
+005200*                     SO A FULL CURRENCY TABLE CANNOT CARRY OVER
+005300*                     AND SILENTLY SKIP A LATER HOME-CURRENCY
+005400*                     RECORD.  A RESTART NOW EXTENDS (RATHER THAN
+005500*                     TRUNCATES) THE EXCEPTION, REPORT AND AUDIT
+005600*                     FILES, AND CARRIES THE PROCESSED/REJECT
+005700*                     COUNTS FORWARD THROUGH THE CHECKPOINT
+005800*                     RECORD.  2550-APPLY-ADJUST NOW ALSO
+005900*                     INCREMENTS WS-RECORD-COUNT FOR EACH
+006000*                     ADJUSTMENT IT POSTS.
+006100*    08/08/26   RFS   ADJUSTMENT-FILE IS NOW OPENED I-O SO EACH
+006200*                     APPROVED CORRECTION CAN BE MARKED APPLIED
+006300*                     AND REWRITTEN, INSTEAD OF BEING RE-POSTED
+006400*                     ON EVERY SUBSEQUENT RUN.  9000-TERMINATE
+006500*                     NOW ALSO EMPTIES THE CHECKPOINT FILE AT
+006600*                     THE END OF A SUCCESSFUL RUN SO A CLEAN
+006700*                     PRIOR-DAY RUN CAN NEVER BE MISTAKEN FOR A
+006800*                     RESTART POINT THE NEXT TIME DL100 RUNS.
+006900******************************************************************
+007000 ENVIRONMENT DIVISION.
+007100 CONFIGURATION SECTION.
+007200 SOURCE-COMPUTER.    IBM-370.
+007300 OBJECT-COMPUTER.    IBM-370.
+007400 INPUT-OUTPUT SECTION.
+007500 FILE-CONTROL.
+007600     SELECT TRANS-FILE ASSIGN TO TRANSIN
+007700         ORGANIZATION IS SEQUENTIAL.
+007800     SELECT EXCEPTION-FILE ASSIGN TO EXCPOUT
+007900         ORGANIZATION IS SEQUENTIAL.
+008000     SELECT REPORT-FILE ASSIGN TO RPTOUT
+008100         ORGANIZATION IS SEQUENTIAL.
+008200     SELECT AUDIT-FILE ASSIGN TO AUDTOUT
+008300         ORGANIZATION IS SEQUENTIAL.
+008400     SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+008500         ORGANIZATION IS SEQUENTIAL
+008600         FILE STATUS IS WS-CKPT-STATUS.
+008700     SELECT CONTROL-FILE ASSIGN TO CTLIN
+008800         ORGANIZATION IS SEQUENTIAL
+008900         FILE STATUS IS WS-CTL-STATUS.
+009000     SELECT ADJUSTMENT-FILE ASSIGN TO ADJIN
+009100         ORGANIZATION IS SEQUENTIAL
+009200         FILE STATUS IS WS-ADJ-STATUS.
+009300     SELECT PARAMETER-FILE ASSIGN TO PARMIN
+009400         ORGANIZATION IS SEQUENTIAL
+009500         FILE STATUS IS WS-PARM-STATUS.
+009600*
+009700 DATA DIVISION.
+009800 FILE SECTION.
+009900 FD  TRANS-FILE
+010000     RECORDING MODE IS F
+010100     LABEL RECORDS ARE STANDARD.
+010200     COPY DLTRREC.
+010300*
+010400 FD  EXCEPTION-FILE
+010500     RECORDING MODE IS F
+010600     LABEL RECORDS ARE STANDARD.
+010700     COPY DLEXCREC.
+010800*
+010900 FD  REPORT-FILE
+011000     RECORDING MODE IS F
+011100     LABEL RECORDS ARE STANDARD.
+011200     COPY DLSUMREC.
+011300*
+011400 FD  AUDIT-FILE
+011500     RECORDING MODE IS F
+011600     LABEL RECORDS ARE STANDARD.
+011700     COPY DLAUDREC.
+011800*
+011900 FD  CHECKPOINT-FILE
+012000     RECORDING MODE IS F
+012100     LABEL RECORDS ARE STANDARD.
+012200     COPY DLCKPREC.
+012300*
+012400 FD  CONTROL-FILE
+012500     RECORDING MODE IS F
+012600     LABEL RECORDS ARE STANDARD.
+012700     COPY DLCTLREC.
+012800*
+012900 FD  ADJUSTMENT-FILE
+013000     RECORDING MODE IS F
+013100     LABEL RECORDS ARE STANDARD.
+013200     COPY DLADJREC.
+013300*
+013400 FD  PARAMETER-FILE
+013500     RECORDING MODE IS F
+013600     LABEL RECORDS ARE STANDARD.
+013700     COPY DLPARMREC.
+013800*
+013900 WORKING-STORAGE SECTION.
+014000*
+014100 01  WS-AMOUNT                   PIC S9(5)V99 VALUE 0.
+014200*
+014300 01  WS-AMOUNT-LIMITS.
+014400     05  WS-AMOUNT-MAX           PIC S9(5)V99 VALUE +99999.99.
+014500     05  WS-AMOUNT-MIN           PIC S9(5)V99 VALUE -99999.99.
+014600     05  WS-NEW-AMOUNT           PIC S9(7)V99 VALUE 0.
+014700*
+014800 01  WS-WORK-FIELDS.
+014900     05  WS-SIGNED-AMOUNT        PIC S9(5)V99 VALUE 0.
+015000     05  WS-AMOUNT-BEFORE        PIC S9(5)V99 VALUE 0.
+015100     05  WS-AMOUNT-AFTER         PIC S9(5)V99 VALUE 0.
+015200     05  WS-CKPT-QUOTIENT        PIC 9(07) COMP VALUE 0.
+015300     05  WS-CKPT-REMAINDER       PIC 9(03) COMP VALUE 0.
+015400*
+015500 01  WS-CKPT-FIELDS.
+015600     05  WS-CKPT-STATUS          PIC X(02) VALUE '00'.
+015700     05  WS-CKPT-INTERVAL        PIC 9(07) COMP VALUE 100.
+015800     05  WS-LAST-KEY-PROCESSED   PIC X(10) VALUE SPACES.
+015900*
+016000 01  WS-CURRENCY-FIELDS.
+016100     05  WS-HOME-CURRENCY        PIC X(03) VALUE 'USD'.
+016200     05  WS-CURR-FOUND-SWITCH    PIC X(01) VALUE 'N'.
+016300         88  WS-CURR-FOUND       VALUE 'Y'.
+016400     05  WS-CURR-TABLE-SWITCH    PIC X(01) VALUE 'N'.
+016500         88  WS-CURR-TABLE-FULL  VALUE 'Y'.
+016600*
+016700 01  WS-CURRENCY-TABLE.
+016800     05  WS-CURRENCY-COUNT       PIC 9(02) COMP VALUE 0.
+016900     05  WS-CURRENCY-ENTRY OCCURS 10 TIMES
+017000             INDEXED BY WS-CURR-IDX.
+017100         10  WS-CT-CODE          PIC X(03).
+017200         10  WS-CT-TOTAL         PIC S9(5)V99 VALUE 0.
+017300*
+017400 01  WS-RECON-FIELDS.
+017500     05  WS-CTL-STATUS           PIC X(02) VALUE '00'.
+017600     05  WS-CONTROL-TOTAL        PIC S9(7)V99 VALUE 0.
+017700     05  WS-RECON-DIFFERENCE     PIC S9(7)V99 VALUE 0.
+017800     05  WS-RECON-ABS-DIFF       PIC S9(7)V99 VALUE 0.
+017900     05  WS-TOLERANCE            PIC S9(5)V99 VALUE +10.00.
+018000     05  WS-RECON-SWITCH         PIC X(01) VALUE 'N'.
+018100         88  WS-RECON-BREAK      VALUE 'Y'.
+018200*
+018300 01  WS-ADJUSTMENT-FIELDS.
+018400     05  WS-ADJ-STATUS           PIC X(02) VALUE '00'.
+018500*
+018600 01  WS-PARM-FIELDS.
+018700     05  WS-PARM-STATUS          PIC X(02) VALUE '00'.
+018800     05  WS-THRESHOLD-AMOUNT     PIC S9(5)V99 VALUE 0.
+018900     05  WS-RUN-MODE             PIC X(04) VALUE 'PROD'.
+019000         88  WS-IS-TEST-MODE     VALUE 'TEST'.
+019100     05  WS-ABS-SIGNED-AMT       PIC S9(5)V99 VALUE 0.
+019200*
+019300 01  WS-RPT-HEADING-LINE.
+019400     05  FILLER                  PIC X(25) VALUE SPACES.
+019500     05  FILLER                  PIC X(30)
+019600             VALUE 'DAILY TRANSACTION SUMMARY'.
+019700     05  FILLER                  PIC X(25) VALUE SPACES.
+019800*
+019900 01  WS-RPT-DATE-LINE.
+020000     05  FILLER                  PIC X(05) VALUE SPACES.
+020100     05  FILLER                  PIC X(10) VALUE 'RUN DATE:'.
+020200     05  WS-RPT-RUN-DATE         PIC X(06).
+020300     05  FILLER                  PIC X(05) VALUE SPACES.
+020400     05  FILLER                  PIC X(10) VALUE 'RUN TIME:'.
+020500     05  WS-RPT-RUN-TIME         PIC X(08).
+020600     05  FILLER                  PIC X(12) VALUE SPACES.
+020700     05  FILLER                  PIC X(10) VALUE 'RUN MODE:'.
+020800     05  WS-RPT-RUN-MODE         PIC X(04).
+020900     05  FILLER                  PIC X(10) VALUE SPACES.
+021000*
+021100 01  WS-RPT-TOTAL-LINE.
+021200     05  FILLER                  PIC X(05) VALUE SPACES.
+021300     05  FILLER                  PIC X(20)
+021400             VALUE 'BATCH TOTAL AMOUNT:'.
+021500     05  WS-RPT-AMOUNT           PIC ZZ,ZZ9.99-.
+021600     05  FILLER                  PIC X(45) VALUE SPACES.
+021700*
+021800 01  WS-RPT-COUNT-LINE.
+021900     05  FILLER                  PIC X(05) VALUE SPACES.
+022000     05  FILLER                  PIC X(20)
+022100             VALUE 'RECORDS PROCESSED:'.
+022200     05  WS-RPT-COUNT            PIC Z,ZZZ,ZZ9.
+022300     05  FILLER                  PIC X(46) VALUE SPACES.
+022400*
+022500 01  WS-RPT-CURRENCY-LINE.
+022600     05  FILLER                  PIC X(05) VALUE SPACES.
+022700     05  FILLER                  PIC X(17)
+022800             VALUE 'CURRENCY TOTAL -'.
+022900     05  WS-RPT-CURR-CODE        PIC X(03).
+023000     05  FILLER                  PIC X(02) VALUE SPACES.
+023100     05  WS-RPT-CURR-AMOUNT      PIC ZZ,ZZ9.99-.
+023200     05  FILLER                  PIC X(43) VALUE SPACES.
+023300*
+023400 01  WS-RPT-CTLTOT-LINE.
+023500     05  FILLER                  PIC X(05) VALUE SPACES.
+023600     05  FILLER                  PIC X(20)
+023700             VALUE 'CONTROL TOTAL:'.
+023800     05  WS-RPT-CTL-AMOUNT       PIC Z,ZZZ,ZZ9.99-.
+023900     05  FILLER                  PIC X(42) VALUE SPACES.
+024000*
+024100 01  WS-RPT-RECDIFF-LINE.
+024200     05  FILLER                  PIC X(05) VALUE SPACES.
+024300     05  FILLER                  PIC X(20)
+024400             VALUE 'DIFFERENCE:'.
+024500     05  WS-RPT-DIFF-AMOUNT      PIC Z,ZZZ,ZZ9.99-.
+024600     05  FILLER                  PIC X(42) VALUE SPACES.
+024700*
+024800 01  WS-RPT-BREAK-LINE.
+024900     05  FILLER                  PIC X(05) VALUE SPACES.
+025000     05  FILLER                  PIC X(46)
+025100             VALUE '*** OUT OF BALANCE - EXCEEDS TOLERANCE ***'.
+025200     05  FILLER                  PIC X(29) VALUE SPACES.
+025300*
+025400 01  WS-SWITCHES.
+025500     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+025600         88  WS-EOF-REACHED      VALUE 'Y'.
+025700     05  WS-REJECT-SWITCH        PIC X(01) VALUE 'N'.
+025800         88  WS-AMOUNT-REJECTED  VALUE 'Y'.
+025900     05  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+026000         88  WS-IS-RESTART       VALUE 'Y'.
+026100*
+026200 01  WS-COUNTERS.
+026300     05  WS-RECORD-COUNT         PIC 9(07) COMP VALUE 0.
+026400     05  WS-REJECT-COUNT         PIC 9(07) COMP VALUE 0.
+026500*
+026600 PROCEDURE DIVISION.
+026700*
+026800******************************************************************
+026900*    0000-MAINLINE
+027000******************************************************************
+027100 0000-MAINLINE.
+027200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+027300     PERFORM 2000-PROCESS-TRANS THRU 2000-PROCESS-TRANS-EXIT
+027400         UNTIL WS-EOF-REACHED.
+027500     PERFORM 2500-PROCESS-ADJUST THRU 2500-PROCESS-ADJUST-EXIT.
+027600     PERFORM 4000-RECONCILE THRU 4000-RECONCILE-EXIT.
+027700     PERFORM 3000-PRINT-REPORT THRU 3000-PRINT-REPORT-EXIT.
+027800     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+027900     STOP RUN.
+028000*
+028100******************************************************************
+028200*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+028300******************************************************************
+028400 1000-INITIALIZE.
+028500     MOVE ZERO TO WS-AMOUNT.
+028600     MOVE ZERO TO WS-RECORD-COUNT.
+028700     MOVE ZERO TO WS-REJECT-COUNT.
+028800     PERFORM 1010-READ-PARMS THRU 1010-READ-PARMS-EXIT.
+028900     PERFORM 1050-CHECK-RESTART THRU 1050-CHECK-RESTART-EXIT.
+029000     OPEN INPUT TRANS-FILE.
+029100     IF WS-IS-RESTART
+029200         OPEN EXTEND EXCEPTION-FILE
+029300         OPEN EXTEND REPORT-FILE
+029400         OPEN EXTEND AUDIT-FILE
+029500     ELSE
+029600         OPEN OUTPUT EXCEPTION-FILE
+029700         OPEN OUTPUT REPORT-FILE
+029800         OPEN OUTPUT AUDIT-FILE
+029900     END-IF.
+030000     OPEN OUTPUT CHECKPOINT-FILE.
+030100     PERFORM 1100-READ-TRANS THRU 1100-READ-TRANS-EXIT.
+030200     IF WS-IS-RESTART
+030300         PERFORM 1060-SKIP-RESTART THRU 1060-SKIP-RESTART-X
+030400     END-IF.
+030500 1000-INITIALIZE-EXIT.
+030600     EXIT.
+030700*
+030800******************************************************************
+030900*    1010-READ-PARMS - PICK UP THE REVIEW THRESHOLD AND THE
+031000*    TEST/PROD MODE FLAG FOR THIS RUN.  IF NO PARAMETER FILE IS
+031100*    SUPPLIED THE RUN DEFAULTS TO PROD MODE WITH NO THRESHOLD.
+031200******************************************************************
+031300 1010-READ-PARMS.
+031400     OPEN INPUT PARAMETER-FILE.
+031500     IF WS-PARM-STATUS = '00'
+031600         READ PARAMETER-FILE
+031700             AT END
+031800                 CONTINUE
+031900         END-READ
+032000         IF WS-PARM-STATUS = '00'
+032100             MOVE PM-THRESHOLD-AMOUNT TO WS-THRESHOLD-AMOUNT
+032200             MOVE PM-RUN-MODE         TO WS-RUN-MODE
+032300         END-IF
+032400         CLOSE PARAMETER-FILE
+032500     END-IF.
+032600 1010-READ-PARMS-EXIT.
+032700     EXIT.
+032800*
+032900******************************************************************
+033000*    1050-CHECK-RESTART - SEE IF A PRIOR RUN LEFT A CHECKPOINT
+033100*    AND, IF SO, PICK UP ITS RUNNING TOTAL AND LAST-PROCESSED KEY
+033200******************************************************************
+033300 1050-CHECK-RESTART.
+033400     MOVE 'N' TO WS-RESTART-SWITCH.
+033500     OPEN INPUT CHECKPOINT-FILE.
+033600     IF WS-CKPT-STATUS = '00'
+033700         PERFORM 1055-READ-CHECKPOINT THRU 1055-READ-CHECKPOINT-X
+033800             UNTIL WS-CKPT-STATUS NOT = '00'
+033900         CLOSE CHECKPOINT-FILE
+034000     END-IF.
+034100 1050-CHECK-RESTART-EXIT.
+034200     EXIT.
+034300*
+034400******************************************************************
+034500*    1055-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD, KEEPING
+034600*    THE LAST ONE IN THE FILE AS THE POINT TO RESTART FROM
+034700******************************************************************
+034800 1055-READ-CHECKPOINT.
+034900     READ CHECKPOINT-FILE.
+035000     IF WS-CKPT-STATUS = '00'
+035100         MOVE CK-AMOUNT       TO WS-AMOUNT
+035200         MOVE CK-LAST-KEY     TO WS-LAST-KEY-PROCESSED
+035300         MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+035400         MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+035500         MOVE 'Y'             TO WS-RESTART-SWITCH
+035600     END-IF.
+035700 1055-READ-CHECKPOINT-X.
+035800     EXIT.
+035900*
+036000******************************************************************
+036100*    1060-SKIP-RESTART - FAST-FORWARD PAST THE TRANSACTIONS
+036200*    THAT WERE ALREADY APPLIED BEFORE THE LAST CHECKPOINT
+036300******************************************************************
+036400 1060-SKIP-RESTART.
+036500     PERFORM 1070-SKIP-ONE THRU 1070-SKIP-ONE-EXIT
+036600         UNTIL WS-EOF-REACHED
+036700            OR TR-TRANS-KEY = WS-LAST-KEY-PROCESSED.
+036800     IF NOT WS-EOF-REACHED
+036900         PERFORM 1100-READ-TRANS THRU 1100-READ-TRANS-EXIT
+037000     END-IF.
+037100 1060-SKIP-RESTART-X.
+037200     EXIT.
+037300*
+037400 1070-SKIP-ONE.
+037500     PERFORM 1100-READ-TRANS THRU 1100-READ-TRANS-EXIT.
+037600 1070-SKIP-ONE-EXIT.
+037700     EXIT.
+037800*
+037900******************************************************************
+038000*    1100-READ-TRANS - READ THE NEXT TRANSACTION RECORD
+038100******************************************************************
+038200 1100-READ-TRANS.
+038300     READ TRANS-FILE
+038400         AT END
+038500             MOVE 'Y' TO WS-EOF-SWITCH.
+038600 1100-READ-TRANS-EXIT.
+038700     EXIT.
+038800*
+038900******************************************************************
+039000*    2000-PROCESS-TRANS - ACCUMULATE ONE TRANSACTION AMOUNT
+039100******************************************************************
+039200 2000-PROCESS-TRANS.
+039300     ADD 1 TO WS-RECORD-COUNT.
+039400     MOVE TR-TRANS-KEY TO WS-LAST-KEY-PROCESSED.
+039500     MOVE 'N' TO WS-CURR-TABLE-SWITCH.
+039600     PERFORM 2110-COMPUTE-SIGN-AMT THRU 2110-COMPUTE-SIGN-AMT-X.
+039700     PERFORM 2120-CHECK-THRESHOLD THRU 2120-CHECK-THRESHOLD-X.
+039800     IF TR-CURRENCY-CODE NOT = WS-HOME-CURRENCY
+039900         PERFORM 2050-FIND-CURRENCY THRU 2050-FIND-CURRENCY-EXIT
+040000     END-IF.
+040100     IF NOT WS-CURR-TABLE-FULL
+040200         PERFORM 2100-VALIDATE-AMOUNT
+040300           THRU 2100-VALIDATE-AMOUNT-EXIT
+040400         IF WS-AMOUNT-REJECTED
+040500             PERFORM 2150-WRITE-EXCP THRU 2150-WRITE-EXCP-EXIT
+040600         ELSE
+040700             PERFORM 2200-UPDATE-AMOUNT
+040800               THRU 2200-UPDATE-AMOUNT-EXIT
+040900         END-IF
+041000     END-IF.
+041100     DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+041200         GIVING WS-CKPT-QUOTIENT
+041300         REMAINDER WS-CKPT-REMAINDER.
+041400     IF WS-CKPT-REMAINDER = 0 AND NOT WS-IS-TEST-MODE
+041500         PERFORM 2300-WRITE-CKPT THRU 2300-WRITE-CKPT-X
+041600     END-IF.
+041700     PERFORM 1100-READ-TRANS THRU 1100-READ-TRANS-EXIT.
+041800 2000-PROCESS-TRANS-EXIT.
+041900     EXIT.
+042000*
+042100******************************************************************
+042200*    2050-FIND-CURRENCY - LOCATE (OR OPEN) THE TOTALS-TABLE
+042300*    ENTRY FOR THE TRANSACTION'S CURRENCY
+042400******************************************************************
+042500 2050-FIND-CURRENCY.
+042600     SET WS-CURR-IDX TO 1.
+042700     MOVE 'N' TO WS-CURR-TABLE-SWITCH.
+042800     MOVE 'N' TO WS-CURR-FOUND-SWITCH.
+042900     PERFORM 2055-SEARCH-CURRENCY THRU 2055-SEARCH-CURRENCY-X
+043000         UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+043100            OR WS-CURR-FOUND.
+043200     IF NOT WS-CURR-FOUND
+043300         PERFORM 2060-ADD-CURRENCY THRU 2060-ADD-CURRENCY-EXIT
+043400     END-IF.
+043500 2050-FIND-CURRENCY-EXIT.
+043600     EXIT.
+043700*
+043800******************************************************************
+043900*    2055-SEARCH-CURRENCY - TEST ONE TOTALS-TABLE ENTRY
+044000******************************************************************
+044100 2055-SEARCH-CURRENCY.
+044200     IF WS-CT-CODE (WS-CURR-IDX) = TR-CURRENCY-CODE
+044300         MOVE 'Y' TO WS-CURR-FOUND-SWITCH
+044400     ELSE
+044500         SET WS-CURR-IDX UP BY 1
+044600     END-IF.
+044700 2055-SEARCH-CURRENCY-X.
+044800     EXIT.
+044900*
+045000******************************************************************
+045100*    2060-ADD-CURRENCY - OPEN A NEW TOTALS-TABLE ENTRY FOR A
+045200*    CURRENCY NOT SEEN YET TODAY.  THE TABLE ONLY HOLDS 10
+045300*    CURRENCIES - AN 11TH DISTINCT CURRENCY IS REJECTED TO THE
+045400*    EXCEPTION FILE RATHER THAN RUN PAST THE END OF THE TABLE.
+045500******************************************************************
+045600 2060-ADD-CURRENCY.
+045700     IF WS-CURRENCY-COUNT < 10
+045800         ADD 1 TO WS-CURRENCY-COUNT
+045900         SET WS-CURR-IDX TO WS-CURRENCY-COUNT
+046000         MOVE TR-CURRENCY-CODE TO WS-CT-CODE (WS-CURR-IDX)
+046100         MOVE 0 TO WS-CT-TOTAL (WS-CURR-IDX)
+046200     ELSE
+046300         MOVE 'Y' TO WS-CURR-TABLE-SWITCH
+046400         PERFORM 2065-WRITE-CURR-EXCP THRU 2065-WRITE-CURR-EXCP-X
+046500     END-IF.
+046600 2060-ADD-CURRENCY-EXIT.
+046700     EXIT.
+046800*
+046900******************************************************************
+047000*    2065-WRITE-CURR-EXCP - LOG A CURRENCY THAT COULD NOT BE
+047100*    ADDED TO THE TOTALS TABLE BECAUSE IT IS ALREADY FULL
+047200******************************************************************
+047300 2065-WRITE-CURR-EXCP.
+047400     ADD 1 TO WS-REJECT-COUNT.
+047500     MOVE TR-TRANS-KEY     TO EX-TRANS-KEY.
+047600     MOVE WS-SIGNED-AMOUNT TO EX-AMOUNT.
+047700     MOVE TR-CURRENCY-CODE TO EX-CURRENCY-CODE.
+047800     MOVE 'CURF'           TO EX-REASON-CODE.
+047900     MOVE 'CURRENCY TOTALS TABLE IS FULL - RECORD REJECTED'
+048000                           TO EX-REASON-TEXT.
+048100     WRITE EX-RECORD.
+048200 2065-WRITE-CURR-EXCP-X.
+048300     EXIT.
+048400*
+048500******************************************************************
+048600*    2100-VALIDATE-AMOUNT - CHECK THE TRANSACTION AGAINST THE
+048700*    CAPACITY OF THE RECEIVING TOTAL BEFORE IT IS EVER ADDED IN
+048800******************************************************************
+048900 2100-VALIDATE-AMOUNT.
+049000     MOVE 'N' TO WS-REJECT-SWITCH.
+049100     IF TR-CURRENCY-CODE = WS-HOME-CURRENCY
+049200         COMPUTE WS-NEW-AMOUNT = WS-AMOUNT + WS-SIGNED-AMOUNT
+049300     ELSE
+049400         COMPUTE WS-NEW-AMOUNT =
+049500             WS-CT-TOTAL (WS-CURR-IDX) + WS-SIGNED-AMOUNT
+049600     END-IF.
+049700     IF WS-NEW-AMOUNT > WS-AMOUNT-MAX OR
+049800        WS-NEW-AMOUNT < WS-AMOUNT-MIN
+049900         MOVE 'Y' TO WS-REJECT-SWITCH.
+050000 2100-VALIDATE-AMOUNT-EXIT.
+050100     EXIT.
+050200*
+050300******************************************************************
+050400*    2110-COMPUTE-SIGN-AMT - SIGN THE TRANSACTION AMOUNT SO
+050500*    CREDITS, REFUNDS AND REVERSALS SUBTRACT FROM THE TOTAL
+050600******************************************************************
+050700 2110-COMPUTE-SIGN-AMT.
+050800     IF TR-IS-CREDIT
+050900         COMPUTE WS-SIGNED-AMOUNT = 0 - TR-AMOUNT
+051000     ELSE
+051100         MOVE TR-AMOUNT TO WS-SIGNED-AMOUNT
+051200     END-IF.
+051300 2110-COMPUTE-SIGN-AMT-X.
+051400     EXIT.
+051500*
+051600******************************************************************
+051700*    2120-CHECK-THRESHOLD - FLAG A TRANSACTION THAT EXCEEDS THE
+051800*    PARAMETER-DRIVEN REVIEW THRESHOLD.  THE TRANSACTION IS STILL
+051900*    POSTED NORMALLY - THIS ONLY PUTS IT UP FOR REVIEW.
+052000******************************************************************
+052100 2120-CHECK-THRESHOLD.
+052200     MOVE WS-SIGNED-AMOUNT TO WS-ABS-SIGNED-AMT.
+052300     IF WS-ABS-SIGNED-AMT < 0
+052400         COMPUTE WS-ABS-SIGNED-AMT = 0 - WS-ABS-SIGNED-AMT
+052500     END-IF.
+052600     IF WS-THRESHOLD-AMOUNT > 0
+052700        AND WS-ABS-SIGNED-AMT > WS-THRESHOLD-AMOUNT
+052800         PERFORM 2130-WRITE-THRESHOLD THRU 2130-WRITE-THRESHOLD-X
+052900     END-IF.
+053000 2120-CHECK-THRESHOLD-X.
+053100     EXIT.
+053200*
+053300******************************************************************
+053400*    2130-WRITE-THRESHOLD - LOG A TRANSACTION THAT EXCEEDED THE
+053500*    REVIEW THRESHOLD, FOR INFORMATION ONLY
+053600******************************************************************
+053700 2130-WRITE-THRESHOLD.
+053800     MOVE TR-TRANS-KEY     TO EX-TRANS-KEY.
+053900     MOVE WS-SIGNED-AMOUNT TO EX-AMOUNT.
+054000     MOVE TR-CURRENCY-CODE TO EX-CURRENCY-CODE.
+054100     MOVE 'LRGE'           TO EX-REASON-CODE.
+054200     MOVE 'TRANSACTION EXCEEDS REVIEW THRESHOLD - FOR INFO ONLY'
+054300                           TO EX-REASON-TEXT.
+054400     WRITE EX-RECORD.
+054500 2130-WRITE-THRESHOLD-X.
+054600     EXIT.
+054700*
+054800******************************************************************
+054900*    2150-WRITE-EXCP - LOG A REJECTED TRANSACTION
+055000******************************************************************
+055100 2150-WRITE-EXCP.
+055200     ADD 1 TO WS-REJECT-COUNT.
+055300     MOVE TR-TRANS-KEY   TO EX-TRANS-KEY.
+055400     MOVE WS-SIGNED-AMOUNT TO EX-AMOUNT.
+055500     MOVE TR-CURRENCY-CODE TO EX-CURRENCY-CODE.
+055600     MOVE 'OVFL'         TO EX-REASON-CODE.
+055700     MOVE 'AMOUNT WOULD OVERFLOW WS-AMOUNT - RECORD REJECTED'
+055800                         TO EX-REASON-TEXT.
+055900     WRITE EX-RECORD.
+056000 2150-WRITE-EXCP-EXIT.
+056100     EXIT.
+056200*
+056300******************************************************************
+056400*    2200-UPDATE-AMOUNT - APPLY A VALIDATED CHANGE TO THE
+056500*    HOME TOTAL OR THE APPROPRIATE CURRENCY BUCKET, AND RECORD
+056600*    IT ON THE AUDIT TRAIL
+056700******************************************************************
+056800 2200-UPDATE-AMOUNT.
+056900     IF TR-CURRENCY-CODE = WS-HOME-CURRENCY
+057000         MOVE WS-AMOUNT TO WS-AMOUNT-BEFORE
+057100         ADD WS-SIGNED-AMOUNT TO WS-AMOUNT
+057200         MOVE WS-AMOUNT TO WS-AMOUNT-AFTER
+057300     ELSE
+057400         MOVE WS-CT-TOTAL (WS-CURR-IDX) TO WS-AMOUNT-BEFORE
+057500         ADD WS-SIGNED-AMOUNT TO WS-CT-TOTAL (WS-CURR-IDX)
+057600         MOVE WS-CT-TOTAL (WS-CURR-IDX) TO WS-AMOUNT-AFTER
+057700     END-IF.
+057800     PERFORM 2250-WRITE-AUDIT THRU 2250-WRITE-AUDIT-EXIT.
+057900 2200-UPDATE-AMOUNT-EXIT.
+058000     EXIT.
+058100*
+058200******************************************************************
+058300*    2250-WRITE-AUDIT - LOG A CHANGE TO THE HOME TOTAL OR A
+058400*    CURRENCY BUCKET
+058500******************************************************************
+058600 2250-WRITE-AUDIT.
+058700     MOVE TR-TRANS-KEY      TO AU-TRANS-KEY.
+058800     MOVE WS-AMOUNT-BEFORE  TO AU-BEFORE-AMOUNT.
+058900     MOVE WS-AMOUNT-AFTER   TO AU-AFTER-AMOUNT.
+059000     MOVE TR-CURRENCY-CODE  TO AU-CURRENCY-CODE.
+059100     ACCEPT AU-AUDIT-DATE FROM DATE.
+059200     ACCEPT AU-AUDIT-TIME FROM TIME.
+059300     WRITE AU-RECORD.
+059400 2250-WRITE-AUDIT-EXIT.
+059500     EXIT.
+059600*
+059700******************************************************************
+059800*    2300-WRITE-CKPT - SNAPSHOT THE RUNNING TOTAL AND THE
+059900*    LAST-PROCESSED KEY SO A RERUN CAN RESUME FROM HERE
+060000******************************************************************
+060100 2300-WRITE-CKPT.
+060200     MOVE WS-AMOUNT             TO CK-AMOUNT.
+060300     MOVE WS-LAST-KEY-PROCESSED TO CK-LAST-KEY.
+060400     MOVE WS-RECORD-COUNT       TO CK-RECORD-COUNT.
+060500     MOVE WS-REJECT-COUNT       TO CK-REJECT-COUNT.
+060600     ACCEPT CK-CKPT-DATE FROM DATE.
+060700     ACCEPT CK-CKPT-TIME FROM TIME.
+060800     WRITE CK-RECORD.
+060900 2300-WRITE-CKPT-X.
+061000     EXIT.
+061100*
+061200******************************************************************
+061300*    2500-PROCESS-ADJUST - APPLY ANY DUAL-CONTROL CORRECTIONS
+061400*    APPROVED ON DL100M SINCE THE LAST RUN
+061500******************************************************************
+061600 2500-PROCESS-ADJUST.
+061700     OPEN I-O ADJUSTMENT-FILE.
+061800     IF WS-ADJ-STATUS = '00'
+061900         PERFORM 2550-APPLY-ADJUST THRU 2550-APPLY-ADJUST-X
+062000             UNTIL WS-ADJ-STATUS NOT = '00'
+062100         CLOSE ADJUSTMENT-FILE
+062200     END-IF.
+062300 2500-PROCESS-ADJUST-EXIT.
+062400     EXIT.
+062500*
+062600******************************************************************
+062700*    2550-APPLY-ADJUST - VALIDATE AND POST ONE APPROVED
+062800*    ADJUSTMENT THROUGH THE SAME LOGIC AS A TRANSACTION
+062900******************************************************************
+063000 2550-APPLY-ADJUST.
+063100     READ ADJUSTMENT-FILE.
+063200     IF WS-ADJ-STATUS = '00' AND AJ-IS-APPROVED
+063300             AND NOT AJ-IS-APPLIED
+063400         ADD 1 TO WS-RECORD-COUNT
+063500         MOVE AJ-TRANS-KEY     TO TR-TRANS-KEY
+063600         MOVE AJ-CURRENCY-CODE TO TR-CURRENCY-CODE
+063700         MOVE AJ-ADJ-AMOUNT    TO WS-SIGNED-AMOUNT
+063800         MOVE 'N' TO WS-CURR-TABLE-SWITCH
+063900         PERFORM 2120-CHECK-THRESHOLD THRU 2120-CHECK-THRESHOLD-X
+064000         IF TR-CURRENCY-CODE NOT = WS-HOME-CURRENCY
+064100             PERFORM 2050-FIND-CURRENCY
+064200               THRU 2050-FIND-CURRENCY-EXIT
+064300         END-IF
+064400         IF NOT WS-CURR-TABLE-FULL
+064500             PERFORM 2100-VALIDATE-AMOUNT
+064600               THRU 2100-VALIDATE-AMOUNT-EXIT
+064700             IF WS-AMOUNT-REJECTED
+064800                 PERFORM 2150-WRITE-EXCP THRU 2150-WRITE-EXCP-EXIT
+064900             ELSE
+065000                 PERFORM 2200-UPDATE-AMOUNT
+065100                   THRU 2200-UPDATE-AMOUNT-EXIT
+065200             END-IF
+065300         END-IF
+065400         MOVE 'Y' TO AJ-APPLIED-SWITCH
+065500         REWRITE AJ-RECORD
+065600     END-IF.
+065700 2550-APPLY-ADJUST-X.
+065800     EXIT.
+065900*
+066000******************************************************************
+066100*    3000-PRINT-REPORT - WRITE THE DAILY SUMMARY REPORT
+066200******************************************************************
+066300 3000-PRINT-REPORT.
+066400     MOVE WS-RPT-HEADING-LINE TO RPT-RECORD.
+066500     WRITE RPT-RECORD.
+066600     ACCEPT WS-RPT-RUN-DATE FROM DATE.
+066700     ACCEPT WS-RPT-RUN-TIME FROM TIME.
+066800     MOVE WS-RUN-MODE TO WS-RPT-RUN-MODE.
+066900     MOVE WS-RPT-DATE-LINE TO RPT-RECORD.
+067000     WRITE RPT-RECORD.
+067100     MOVE WS-AMOUNT TO WS-RPT-AMOUNT.
+067200     MOVE WS-RPT-TOTAL-LINE TO RPT-RECORD.
+067300     WRITE RPT-RECORD.
+067400     MOVE WS-RECORD-COUNT TO WS-RPT-COUNT.
+067500     MOVE WS-RPT-COUNT-LINE TO RPT-RECORD.
+067600     WRITE RPT-RECORD.
+067700     SET WS-CURR-IDX TO 1.
+067800     PERFORM 3050-PRINT-CURRENCY THRU 3050-PRINT-CURRENCY-X
+067900         VARYING WS-CURR-IDX FROM 1 BY 1
+068000         UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT.
+068100     MOVE WS-CONTROL-TOTAL TO WS-RPT-CTL-AMOUNT.
+068200     MOVE WS-RPT-CTLTOT-LINE TO RPT-RECORD.
+068300     WRITE RPT-RECORD.
+068400     MOVE WS-RECON-DIFFERENCE TO WS-RPT-DIFF-AMOUNT.
+068500     MOVE WS-RPT-RECDIFF-LINE TO RPT-RECORD.
+068600     WRITE RPT-RECORD.
+068700     IF WS-RECON-BREAK
+068800         MOVE WS-RPT-BREAK-LINE TO RPT-RECORD
+068900         WRITE RPT-RECORD
+069000     END-IF.
+069100 3000-PRINT-REPORT-EXIT.
+069200     EXIT.
+069300*
+069400******************************************************************
+069500*    3050-PRINT-CURRENCY - WRITE ONE FOREIGN-CURRENCY TOTAL LINE
+069600******************************************************************
+069700 3050-PRINT-CURRENCY.
+069800     MOVE WS-CT-CODE (WS-CURR-IDX)  TO WS-RPT-CURR-CODE.
+069900     MOVE WS-CT-TOTAL (WS-CURR-IDX) TO WS-RPT-CURR-AMOUNT.
+070000     MOVE WS-RPT-CURRENCY-LINE      TO RPT-RECORD.
+070100     WRITE RPT-RECORD.
+070200 3050-PRINT-CURRENCY-X.
+070300     EXIT.
+070400*
+070500******************************************************************
+070600*    4000-RECONCILE - COMPARE THE BATCH TOTAL TO THE CONTROL
+070700*    TOTAL SUPPLIED BY THE UPSTREAM SYSTEM AND FLAG ANY BREAK
+070800*    THAT EXCEEDS TOLERANCE
+070900******************************************************************
+071000 4000-RECONCILE.
+071100     MOVE 'N' TO WS-RECON-SWITCH.
+071200     MOVE 0 TO CT-CONTROL-TOTAL.
+071300     OPEN INPUT CONTROL-FILE.
+071400     IF WS-CTL-STATUS = '00'
+071500         READ CONTROL-FILE
+071600             AT END
+071700                 MOVE 0 TO CT-CONTROL-TOTAL
+071800         END-READ
+071900         CLOSE CONTROL-FILE
+072000     END-IF.
+072100     MOVE CT-CONTROL-TOTAL TO WS-CONTROL-TOTAL.
+072200     COMPUTE WS-RECON-DIFFERENCE = WS-AMOUNT - WS-CONTROL-TOTAL.
+072300     PERFORM 4050-CHECK-TOLERANCE THRU 4050-CHECK-TOLERANCE-X.
+072400 4000-RECONCILE-EXIT.
+072500     EXIT.
+072600*
+072700******************************************************************
+072800*    4050-CHECK-TOLERANCE - DECIDE WHETHER THE DIFFERENCE IS A
+072900*    REPORTABLE BREAK
+073000******************************************************************
+073100 4050-CHECK-TOLERANCE.
+073200     MOVE WS-RECON-DIFFERENCE TO WS-RECON-ABS-DIFF.
+073300     IF WS-RECON-ABS-DIFF < 0
+073400         COMPUTE WS-RECON-ABS-DIFF = 0 - WS-RECON-ABS-DIFF
+073500     END-IF.
+073600     IF WS-RECON-ABS-DIFF > WS-TOLERANCE
+073700         MOVE 'Y' TO WS-RECON-SWITCH
+073800     END-IF.
+073900 4050-CHECK-TOLERANCE-X.
+074000     EXIT.
+074100*
+074200******************************************************************
+074300*    9000-TERMINATE - CLOSE FILES AND END THE RUN
+074400******************************************************************
+074500 9000-TERMINATE.
+074600     CLOSE TRANS-FILE.
+074700     CLOSE EXCEPTION-FILE.
+074800     CLOSE REPORT-FILE.
+074900     CLOSE AUDIT-FILE.
+075000     CLOSE CHECKPOINT-FILE.
+075100     PERFORM 9050-CLEAR-CKPT THRU 9050-CLEAR-CKPT-X.
+075200 9000-TERMINATE-EXIT.
+075300     EXIT.
+075400*
+075500******************************************************************
+075600*    9050-CLEAR-CKPT - EMPTY THE CHECKPOINT FILE NOW THAT THE RUN
+075700*    HAS FINISHED NORMALLY, SO A SUCCESSFULLY-COMPLETED DAY CAN
+075800*    NEVER BE MISTAKEN FOR A RESTART POINT BY THE NEXT RUN
+075900******************************************************************
+076000 9050-CLEAR-CKPT.
+076100     OPEN OUTPUT CHECKPOINT-FILE.
+076200     CLOSE CHECKPOINT-FILE.
+076300 9050-CLEAR-CKPT-X.
+076400     EXIT.
