@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*    COPYBOOK:  DLSUMREC
+000300*    PURPOSE :  DAILY SUMMARY REPORT LINE FOR THE DL100 BATCH
+000400*               TOTAL, HANDED TO ACCOUNTING AT END OF DAY.
+000500*-----------------------------------------------------------------
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    08/08/26   RFS   ORIGINAL COPYBOOK.
+000900******************************************************************
+001000 01  RPT-RECORD                  PIC X(80).
