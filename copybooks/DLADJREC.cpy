@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    COPYBOOK:  DLADJREC
+000300*    PURPOSE :  DUAL-CONTROL ADJUSTMENT RECORD.  CAPTURED BY THE
+000400*               DL100M ON-LINE MAINTENANCE SCREEN AND APPLIED BY
+000500*               DL100 AS AN APPROVED CORRECTION TO WS-AMOUNT OR
+000600*               THE APPROPRIATE CURRENCY BUCKET.
+000700*-----------------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    08/08/26   RFS   ORIGINAL COPYBOOK.
+001050*    08/08/26   RFS   ADDED AJ-APPLIED-SWITCH SO DL100 CAN MARK
+001060*                     AN APPROVED ADJUSTMENT AS ALREADY POSTED
+001070*                     AND NEVER RE-APPLY IT ON A LATER RUN.
+001100******************************************************************
+001200 01  AJ-RECORD.
+001300     05  AJ-TRANS-KEY            PIC X(10).
+001400     05  AJ-CURRENCY-CODE        PIC X(03).
+001500     05  AJ-ADJ-AMOUNT           PIC S9(5)V99.
+001600     05  AJ-MAKER-ID             PIC X(08).
+001700     05  AJ-CHECKER-ID           PIC X(08).
+001800     05  AJ-APPROVED-SWITCH      PIC X(01).
+001900         88  AJ-IS-APPROVED      VALUE 'Y'.
+001950     05  AJ-APPLIED-SWITCH       PIC X(01).
+001960         88  AJ-IS-APPLIED       VALUE 'Y'.
+002000     05  AJ-ADJ-DATE             PIC X(06).
+002100     05  AJ-ADJ-TIME             PIC X(08).
+002200     05  FILLER                  PIC X(05).
