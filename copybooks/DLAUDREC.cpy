@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    COPYBOOK:  DLAUDREC
+000300*    PURPOSE :  AUDIT TRAIL RECORD FOR EVERY CHANGE MADE TO
+000400*               WS-AMOUNT IN DL100, SO A BAD TOTAL CAN BE
+000500*               TRACED BACK TO THE RECORD THAT MOVED IT.
+000600*-----------------------------------------------------------------
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    08/08/26   RFS   ORIGINAL COPYBOOK.
+000950*    08/08/26   RFS   ADDED AU-CURRENCY-CODE - THE TOTAL BEING
+000960*                     CHANGED MAY NOW BE A FOREIGN-CURRENCY
+000970*                     BUCKET RATHER THAN THE HOME TOTAL.
+001000******************************************************************
+001100 01  AU-RECORD.
+001200     05  AU-TRANS-KEY            PIC X(10).
+001300     05  AU-BEFORE-AMOUNT        PIC S9(5)V99.
+001400     05  AU-AFTER-AMOUNT         PIC S9(5)V99.
+001450     05  AU-CURRENCY-CODE        PIC X(03).
+001500     05  AU-AUDIT-DATE           PIC X(06).
+001600     05  AU-AUDIT-TIME           PIC X(08).
+001700     05  FILLER                  PIC X(07).
