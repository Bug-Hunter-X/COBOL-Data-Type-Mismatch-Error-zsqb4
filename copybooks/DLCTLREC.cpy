@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    COPYBOOK:  DLCTLREC
+000300*    PURPOSE :  EXTERNAL CONTROL TOTAL RECORD FOR DL100.  HOLDS
+000400*               THE TOTAL AS REPORTED BY THE UPSTREAM SYSTEM SO
+000500*               THE BATCH TOTAL CAN BE RECONCILED AGAINST IT.
+000600*-----------------------------------------------------------------
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    08/08/26   RFS   ORIGINAL COPYBOOK.
+001000******************************************************************
+001100 01  CT-RECORD.
+001200     05  CT-CONTROL-TOTAL        PIC S9(7)V99.
+001300     05  CT-CONTROL-DATE         PIC X(06).
+001400     05  FILLER                  PIC X(25).
