@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    COPYBOOK:  DLEXCREC
+000300*    PURPOSE :  EXCEPTION RECORD FOR TRANSACTIONS REJECTED BY
+000400*               DL100 BECAUSE THEY WOULD OVERFLOW WS-AMOUNT.
+000500*-----------------------------------------------------------------
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    08/08/26   RFS   ORIGINAL COPYBOOK.
+000900*    08/08/26   RFS   EX-AMOUNT IS NOW SIGNED TO MATCH THE
+001000*                     SIGNED WS-AMOUNT IN THE CALLING PROGRAM.
+001100*    08/08/26   RFS   ADDED EX-CURRENCY-CODE.
+001200*    08/08/26   RFS   ADDED EX-AMOUNT-LARGE FOR THRESHOLD NOTICES.
+001300*    08/08/26   RFS   WIDENED EX-REASON-TEXT SO THE REJECTION AND
+001400*                     THRESHOLD NOTICE LITERALS NO LONGER TRUNCATE.
+001500*    08/08/26   RFS   ADDED EX-CURR-TBL-FULL FOR AN 11TH CURRENCY
+001600*                     THAT WON'T FIT THE CURRENCY TOTALS TABLE.
+001700******************************************************************
+001800 01  EX-RECORD.
+001900     05  EX-TRANS-KEY            PIC X(10).
+002000     05  EX-AMOUNT               PIC S9(7)V99.
+002100     05  EX-CURRENCY-CODE        PIC X(03).
+002200     05  EX-REASON-CODE          PIC X(04).
+002300         88  EX-AMOUNT-OVERFLOW  VALUE 'OVFL'.
+002400         88  EX-AMOUNT-LARGE     VALUE 'LRGE'.
+002500         88  EX-CURR-TBL-FULL    VALUE 'CURF'.
+002600     05  EX-REASON-TEXT          PIC X(55).
