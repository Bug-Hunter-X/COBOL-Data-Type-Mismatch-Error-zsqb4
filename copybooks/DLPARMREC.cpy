@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK:  DLPARMREC
+000300*    PURPOSE :  RUN-TIME PARAMETER RECORD FOR DL100.  CARRIES
+000400*               THE LARGE-ITEM REVIEW THRESHOLD AND THE TEST/
+000500*               PROD MODE FLAG FOR THE RUN, SO THESE NO LONGER
+000600*               HAVE TO BE HARDCODED IN THE PROGRAM.
+000700*-----------------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    08/08/26   RFS   ORIGINAL COPYBOOK.
+001100******************************************************************
+001200 01  PM-RECORD.
+001300     05  PM-THRESHOLD-AMOUNT     PIC S9(5)V99.
+001400     05  PM-RUN-MODE             PIC X(04).
+001500         88  PM-MODE-IS-TEST     VALUE 'TEST'.
+001600         88  PM-MODE-IS-PROD     VALUE 'PROD'.
+001700     05  FILLER                  PIC X(21).
