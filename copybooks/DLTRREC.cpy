@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    COPYBOOK:  DLTRREC
+000300*    PURPOSE :  DAILY TRANSACTION INPUT RECORD FOR THE DL100
+000400*               AMOUNT-ACCUMULATION BATCH JOB.
+000500*-----------------------------------------------------------------
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    08/08/26   RFS   ORIGINAL COPYBOOK.
+000850*    08/08/26   RFS   ADDED TR-DR-CR-IND SO CREDITS/REVERSALS
+000860*                     CAN BE DISTINGUISHED FROM DEBITS.
+000870*    08/08/26   RFS   ADDED TR-CURRENCY-CODE FOR TRANSACTIONS
+000880*                     FROM THE OVERSEAS OFFICE.
+000900******************************************************************
+001000 01  TR-RECORD.
+001100     05  TR-TRANS-KEY            PIC X(10).
+001200     05  TR-AMOUNT               PIC 9(5)V99.
+001210     05  TR-DR-CR-IND            PIC X(01).
+001220         88  TR-IS-DEBIT         VALUE 'D'.
+001230         88  TR-IS-CREDIT        VALUE 'C'.
+001240     05  TR-CURRENCY-CODE        PIC X(03).
+001300     05  FILLER                  PIC X(09).
