@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    COPYBOOK:  DLCKPREC
+000300*    PURPOSE :  CHECKPOINT RECORD FOR DL100 RESTART SUPPORT.
+000400*               HOLDS THE RUNNING TOTAL AND LAST-PROCESSED
+000500*               TRANSACTION KEY AS OF THE CHECKPOINT.
+000600*-----------------------------------------------------------------
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    08/08/26   RFS   ORIGINAL COPYBOOK.
+001000*    08/08/26   RFS   ADDED CK-RECORD-COUNT AND CK-REJECT-COUNT
+001100*                     SO A RESTART PICKS UP THE PROCESSED/REJECT
+001200*                     COUNTS TOO, NOT JUST THE RUNNING TOTAL.
+001300******************************************************************
+001400 01  CK-RECORD.
+001500     05  CK-AMOUNT               PIC S9(5)V99.
+001600     05  CK-LAST-KEY             PIC X(10).
+001700     05  CK-CKPT-DATE            PIC X(06).
+001800     05  CK-CKPT-TIME            PIC X(08).
+001900     05  CK-RECORD-COUNT         PIC 9(07).
+002000     05  CK-REJECT-COUNT         PIC 9(07).
+002100     05  FILLER                  PIC X(04).
